@@ -3,11 +3,94 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      *   - Added batch file mode, exponent/range/combined options,
+      *     trace/iteration display, results cache, input validation,
+      *     audit logging, checkpoint/restart and report export.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HappyNumbers.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HNBATCH-IN ASSIGN TO "HNBATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-BATIN-STATUS.
+           SELECT HNBATCH-OUT ASSIGN TO "HNBATOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-BATOUT-STATUS.
+           SELECT HNCACHE-FILE ASSIGN TO "HNCACHE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HNCACHE-KEY
+               FILE STATUS IS WKS-CACHE-STATUS.
+           SELECT HNAUDIT-FILE ASSIGN TO "HNAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-AUDIT-STATUS.
+           SELECT HNCHKPT-FILE ASSIGN TO "HNCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-CHKPT-STATUS.
+           SELECT HNREPORT-FILE ASSIGN TO "HNREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-REPORT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HNBATCH-IN
+           LABEL RECORDS ARE STANDARD.
+       01  HNBATCH-IN-RECORD          PIC X(38) JUSTIFIED RIGHT.
+
+       FD  HNBATCH-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  HNBATCH-OUT-RECORD.
+           05  HNBOUT-NUMBER           PIC 9(38).
+           05  FILLER                  PIC X(01).
+           05  HNBOUT-VERDICT          PIC X(12).
+
+       FD  HNCACHE-FILE.
+       01  HNCACHE-RECORD.
+           05  HNCACHE-KEY.
+               10  HNCACHE-NUMBER      PIC 9(38).
+               10  HNCACHE-EXPONENT    PIC 9(02).
+           05  HNCACHE-RESULT          PIC 9(38).
+
+       FD  HNAUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HNAUDIT-RECORD.
+           05  HNAUD-NUMBER            PIC 9(38).
+           05  FILLER                  PIC X(01).
+           05  HNAUD-VERDICT           PIC X(12).
+           05  FILLER                  PIC X(01).
+           05  HNAUD-DATE              PIC 9(08).
+           05  FILLER                  PIC X(01).
+           05  HNAUD-TIME              PIC 9(06).
+           05  FILLER                  PIC X(01).
+           05  HNAUD-USER              PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  HNAUD-EXPONENT          PIC 9(02).
+
+       FD  HNCHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HNCHKPT-RECORD.
+           05  HNCHK-MODE              PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  HNCHK-LAST-VALUE        PIC 9(38).
+           05  FILLER                  PIC X(01).
+           05  HNCHK-COUNT             PIC 9(09).
+
+       FD  HNREPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HNREPORT-RECORD             PIC X(80).
+       01  HNREPORT-DETAIL REDEFINES HNREPORT-RECORD.
+           05  HNRPT-NUMBER            PIC 9(38).
+           05  FILLER                  PIC X(02).
+           05  HNRPT-VERDICT           PIC X(12).
+           05  FILLER                  PIC X(02).
+           05  HNRPT-ITER              PIC 9(05).
+           05  FILLER                  PIC X(02).
+           05  HNRPT-EXPONENT          PIC 9(02).
+           05  FILLER                  PIC X(17).
+
        WORKING-STORAGE SECTION.
            77 WKS-OPTION      PIC 9(1) VALUE 0.
            77 WKS-NUMBER      PIC 9(38).
@@ -15,40 +98,779 @@
            77 WKS-SUM         PIC 9(38).
            77 WKS-DIG         PIC 9(38).
            77 WKS-POTENCIA    PIC 9(38).
+
+      * Digit-power trace/iteration counting and the configurable
+      * exponent used for narcissistic-style checks.
+           77 WKS-EXPONENTE      PIC 9(02) VALUE 2.
+           77 WKS-ITERACIONES    PIC 9(05) VALUE 0.
+           77 WKS-STEP-INPUT     PIC 9(38).
+           77 WKS-VERDICT-TEXT   PIC X(12).
+           77 WKS-LABEL          PIC X(20).
+           77 WKS-TRACE-SW       PIC X(01) VALUE "N".
+               88 WKS-TRACE-ON           VALUE "Y".
+
+      * Numeric entry validation.
+           77 WKS-PROMPT-MSG     PIC X(40).
+           77 WKS-NUMBER-ALPHA   PIC X(38) JUSTIFIED RIGHT.
+           77 WKS-VALID-SW       PIC X(01) VALUE "N".
+               88 WKS-INPUT-VALID        VALUE "Y".
+
+      * Digit-power-sum results cache.
+           77 WKS-CACHE-FOUND-SW PIC X(01) VALUE "N".
+               88 CACHE-RECORD-FOUND     VALUE "Y".
+           77 WKS-CACHE-STATUS   PIC X(02).
+
+      * Batch file processing.
+           77 WKS-BATIN-STATUS   PIC X(02).
+           77 WKS-BATOUT-STATUS  PIC X(02).
+           77 WKS-EOF-SW         PIC X(01) VALUE "N".
+               88 WKS-END-OF-FILE        VALUE "Y".
+           77 WKS-BATCH-COUNT    PIC 9(09) VALUE 0.
+           77 WKS-CHKPT-REM      PIC 9(09).
+           77 WKS-CHKPT-DIV      PIC 9(09).
+           77 WKS-BATCH-LEN      PIC 9(02) VALUE 0.
+
+      * Range scan with summary statistics.
+           77 WKS-RANGE-START    PIC 9(38).
+           77 WKS-RANGE-END      PIC 9(38).
+           77 WKS-RANGE-CURRENT  PIC 9(38).
+           77 WKS-COUNT-TOTAL    PIC 9(09) VALUE 0.
+           77 WKS-COUNT-HAPPY    PIC 9(09) VALUE 0.
+           77 WKS-COUNT-NOTHAPPY PIC 9(09) VALUE 0.
+           77 WKS-PERCENT        PIC ZZ9.99.
+
+      * Audit logging.
+           77 WKS-AUDIT-STATUS   PIC X(02).
+           77 WKS-USER-ID        PIC X(08) VALUE SPACES.
+           77 WKS-TIME-FULL      PIC 9(08).
+
+      * Combined classification (perfect square / prime / palindrome).
+           77 WKS-SQRT-CANDIDATE PIC 9(20) VALUE 0.
+           77 WKS-SQRT-PRODUCT   PIC 9(38) VALUE 0.
+           77 WKS-SQRT-LOW       PIC 9(20) VALUE 0.
+           77 WKS-SQRT-HIGH      PIC 9(20) VALUE 0.
+           77 WKS-SQRT-MID       PIC 9(20) VALUE 0.
+           77 WKS-SQUARE-SW      PIC X(01) VALUE "N".
+               88 WKS-IS-SQUARE          VALUE "Y".
+           77 WKS-PRIME-SW       PIC X(01) VALUE "N".
+               88 WKS-IS-PRIME           VALUE "Y".
+           77 WKS-PRIME-DIVISOR  PIC 9(38) VALUE 0.
+           77 WKS-PRIME-DIV-SQ   PIC 9(38) VALUE 0.
+           77 WKS-PRIME-QUOTIENT PIC 9(38) VALUE 0.
+           77 WKS-PRIME-REMAINDER PIC 9(38) VALUE 0.
+           77 WKS-PAL-N          PIC 9(38) VALUE 0.
+           77 WKS-PAL-REVERSED   PIC 9(38) VALUE 0.
+           77 WKS-PAL-DIGIT      PIC 9(38) VALUE 0.
+           77 WKS-PAL-SW         PIC X(01) VALUE "N".
+               88 WKS-IS-PALINDROME      VALUE "Y".
+
+      * Checkpoint / restart.
+           77 WKS-CHKPT-STATUS   PIC X(02).
+           77 WKS-RESUME-SW      PIC X(01) VALUE "N".
+               88 WKS-RESUME-REQUESTED   VALUE "Y".
+           77 WKS-RESUME-REPLY   PIC X(01) VALUE "N".
+           77 WKS-CLEAR-MODE     PIC X(05).
+
+      * Report export.
+           77 WKS-REPORT-STATUS  PIC X(02).
+           77 WKS-REPORT-DATE    PIC 9(08).
+           77 WKS-REPORT-IDX     PIC 9(03) VALUE 0.
+           77 WKS-RESULTS-COUNT  PIC 9(03) VALUE 0.
+       01  WKS-RESULTS-TABLE.
+           05  WKS-RESULT-ENTRY OCCURS 100 TIMES.
+               10  WKS-RES-NUMBER      PIC 9(38).
+               10  WKS-RES-VERDICT     PIC X(12).
+               10  WKS-RES-ITERATIONS  PIC 9(05).
+               10  WKS-RES-EXPONENT    PIC 9(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM HAPPY-NUMBERS UNTIL WKS-OPTION = 2.
-       STOP RUN.
+           PERFORM INITIALIZE-RUN
+           PERFORM HAPPY-NUMBERS UNTIL WKS-OPTION = 7
+           PERFORM FINALIZE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           DISPLAY "Usuario/Terminal para bitacora: "
+           ACCEPT WKS-USER-ID
+           PERFORM INITIALIZE-AUDIT-FILE
+           PERFORM INITIALIZE-CACHE-FILE.
+
+       FINALIZE-RUN.
+           CLOSE HNAUDIT-FILE
+           CLOSE HNCACHE-FILE.
+
+       INITIALIZE-AUDIT-FILE.
+           OPEN EXTEND HNAUDIT-FILE
+           IF WKS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT HNAUDIT-FILE
+               CLOSE HNAUDIT-FILE
+               OPEN EXTEND HNAUDIT-FILE
+           END-IF.
+
+       INITIALIZE-CACHE-FILE.
+           OPEN I-O HNCACHE-FILE
+           IF WKS-CACHE-STATUS NOT = "00"
+               OPEN OUTPUT HNCACHE-FILE
+               CLOSE HNCACHE-FILE
+               OPEN I-O HNCACHE-FILE
+           END-IF.
 
        HAPPY-NUMBERS.
            DISPLAY "Calcular si es un numero feliz.".
            DISPLAY "1. Introducir un numero".
-           DISPLAY "2. Salir".
+           DISPLAY "2. Procesar numeros desde archivo".
+           DISPLAY "3. Escanear un rango de numeros".
+           DISPLAY "4. Calcular con exponente configurable".
+           DISPLAY "5. Clasificacion combinada".
+           DISPLAY "6. Exportar resultados a reporte".
+           DISPLAY "7. Salir".
            DISPLAY "Elige una opcion: ".
            ACCEPT WKS-OPTION
-           IF WKS-OPTION = 1
-               DISPLAY "Ingresa el numero: "
-               ACCEPT WKS-NUMBER
+           EVALUATE WKS-OPTION
+               WHEN 1
+                   PERFORM ENTER-NUMBER
+               WHEN 2
+                   PERFORM BATCH-PROCESS
+               WHEN 3
+                   PERFORM RANGE-SCAN
+               WHEN 4
+                   PERFORM EXPONENT-CHECK
+               WHEN 5
+                   PERFORM COMBINED-CLASSIFY
+               WHEN 6
+                   PERFORM EXPORT-REPORT
+               WHEN 7
+                   DISPLAY "Adios..."
+               WHEN OTHER
+                   DISPLAY "Opcion no valida"
+           END-EVALUATE.
+
+      ******************************************************************
+      * Single-number check (original option), now with validated
+      * entry, trace display, caching, audit logging and result
+      * accumulation for the report export.
+      ******************************************************************
+       ENTER-NUMBER.
+           MOVE 2 TO WKS-EXPONENTE
+           MOVE "Y" TO WKS-TRACE-SW
+           MOVE "Ingresa el numero: " TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-NUMBER-ENTRY
+           MOVE WKS-NUMBER TO WKS-N
+           MOVE 0 TO WKS-ITERACIONES
+           PERFORM CALC-HAPPY-NUMBER-1 UNTIL WKS-N = 89 OR WKS-N = 1
+           IF WKS-N = 1
+               DISPLAY "------ El numero es feliz!! ------------"
+               MOVE "HAPPY" TO WKS-VERDICT-TEXT
+           ELSE
+               DISPLAY "------ El numero no es feliz -----------"
+               MOVE "NOT-HAPPY" TO WKS-VERDICT-TEXT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM ADD-RESULT-TO-TABLE.
+
+      ******************************************************************
+      * Configurable digit exponent (narcissistic/Armstrong check).
+      ******************************************************************
+       EXPONENT-CHECK.
+           MOVE "Ingresa el exponente (2=feliz, otro=narcisista): "
+               TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-EXPONENT-ENTRY
+           MOVE "Y" TO WKS-TRACE-SW
+           MOVE "Ingresa el numero: " TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-NUMBER-ENTRY
+           MOVE WKS-NUMBER TO WKS-N
+           MOVE 0 TO WKS-ITERACIONES
+      * Only the square (exponent 2) case is guaranteed to land on 89
+      * when it does not resolve to 1; other exponents cycle through
+      * different fixed points, so bound the chain by iteration count.
+           PERFORM CALC-HAPPY-NUMBER-1
+               UNTIL WKS-N = 1
+                  OR (WKS-EXPONENTE = 2 AND WKS-N = 89)
+                  OR WKS-ITERACIONES >= 200
+           IF WKS-EXPONENTE = 2
+               MOVE "happy" TO WKS-LABEL
+           ELSE
+               MOVE "narcissistic-cycle" TO WKS-LABEL
+           END-IF
+           IF WKS-N = 1
+               DISPLAY "------ Resultado: " WKS-LABEL " ------------"
+               MOVE "HAPPY" TO WKS-VERDICT-TEXT
+           ELSE
+               DISPLAY "------ Resultado: no cumple (" WKS-LABEL ") --"
+               MOVE "NOT-HAPPY" TO WKS-VERDICT-TEXT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM ADD-RESULT-TO-TABLE
+           MOVE 2 TO WKS-EXPONENTE.
+
+      ******************************************************************
+      * Range scan with summary statistics.
+      ******************************************************************
+       RANGE-SCAN.
+           MOVE 2 TO WKS-EXPONENTE
+           MOVE "N" TO WKS-TRACE-SW
+           MOVE "Ingresa el numero inicial: " TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-NUMBER-ENTRY
+           MOVE WKS-NUMBER TO WKS-RANGE-START
+           MOVE "Ingresa el numero final: " TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-NUMBER-ENTRY
+           MOVE WKS-NUMBER TO WKS-RANGE-END
+           MOVE 0 TO WKS-COUNT-TOTAL
+           MOVE 0 TO WKS-COUNT-HAPPY
+           MOVE 0 TO WKS-COUNT-NOTHAPPY
+           PERFORM CHECK-RANGE-CHECKPOINT
+           DISPLAY "Numeros felices encontrados:"
+           PERFORM SCAN-RANGE-NUMBER
+               UNTIL WKS-RANGE-CURRENT > WKS-RANGE-END
+           MOVE "RANGO" TO WKS-CLEAR-MODE
+           PERFORM CLEAR-CHECKPOINT
+           IF WKS-COUNT-TOTAL > 0
+               COMPUTE WKS-PERCENT =
+                   (WKS-COUNT-HAPPY * 100) / WKS-COUNT-TOTAL
+           ELSE
+               MOVE ZERO TO WKS-PERCENT
+           END-IF
+           DISPLAY "------ Resumen del rango ------------".
+           DISPLAY "Total escaneados : " WKS-COUNT-TOTAL.
+           DISPLAY "Felices          : " WKS-COUNT-HAPPY.
+           DISPLAY "No felices       : " WKS-COUNT-NOTHAPPY.
+           DISPLAY "Porcentaje feliz : " WKS-PERCENT "%".
+
+       SCAN-RANGE-NUMBER.
+           MOVE WKS-RANGE-CURRENT TO WKS-N
+           MOVE WKS-RANGE-CURRENT TO WKS-NUMBER
+           MOVE 0 TO WKS-ITERACIONES
+           PERFORM CALC-HAPPY-NUMBER-1 UNTIL WKS-N = 89 OR WKS-N = 1
+           ADD 1 TO WKS-COUNT-TOTAL
+           IF WKS-N = 1
+               ADD 1 TO WKS-COUNT-HAPPY
+               MOVE "HAPPY" TO WKS-VERDICT-TEXT
+               DISPLAY "  " WKS-RANGE-CURRENT
+           ELSE
+               ADD 1 TO WKS-COUNT-NOTHAPPY
+               MOVE "NOT-HAPPY" TO WKS-VERDICT-TEXT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           DIVIDE WKS-COUNT-TOTAL BY 50 GIVING WKS-CHKPT-DIV
+               REMAINDER WKS-CHKPT-REM
+           IF WKS-CHKPT-REM = 0
+               PERFORM WRITE-RANGE-CHECKPOINT
+           END-IF
+           ADD 1 TO WKS-RANGE-CURRENT.
+
+      ******************************************************************
+      * Combined classification in a single pass (happy, perfect
+      * square, prime, palindrome).
+      ******************************************************************
+       COMBINED-CLASSIFY.
+           MOVE 2 TO WKS-EXPONENTE
+           MOVE "Y" TO WKS-TRACE-SW
+           MOVE "Ingresa el numero: " TO WKS-PROMPT-MSG
+           PERFORM VALIDATE-NUMBER-ENTRY
+           MOVE WKS-NUMBER TO WKS-N
+           MOVE 0 TO WKS-ITERACIONES
+           PERFORM CALC-HAPPY-NUMBER-1 UNTIL WKS-N = 89 OR WKS-N = 1
+           PERFORM CHECK-PERFECT-SQUARE
+           PERFORM CHECK-PRIME-NUMBER
+           PERFORM CHECK-PALINDROME-NUMBER
+           DISPLAY "------ Clasificacion combinada ------------".
+           IF WKS-N = 1
+               DISPLAY "Feliz          : SI"
+               MOVE "HAPPY" TO WKS-VERDICT-TEXT
+           ELSE
+               DISPLAY "Feliz          : NO"
+               MOVE "NOT-HAPPY" TO WKS-VERDICT-TEXT
+           END-IF
+           IF WKS-IS-SQUARE
+               DISPLAY "Cuadrado perf. : SI"
+           ELSE
+               DISPLAY "Cuadrado perf. : NO"
+           END-IF
+           IF WKS-IS-PRIME
+               DISPLAY "Primo          : SI"
+           ELSE
+               DISPLAY "Primo          : NO"
+           END-IF
+           IF WKS-IS-PALINDROME
+               DISPLAY "Palindromo     : SI"
+           ELSE
+               DISPLAY "Palindromo     : NO"
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM ADD-RESULT-TO-TABLE.
+
+      * Finds floor(sqrt(WKS-NUMBER)) by bisection instead of a linear
+      * candidate search, so the check stays fast for the full 38-digit
+      * range instead of needing on the order of sqrt(N) iterations.
+       CHECK-PERFECT-SQUARE.
+           MOVE "N" TO WKS-SQUARE-SW
+           MOVE 0 TO WKS-SQRT-LOW
+           MOVE 9999999999999999999 TO WKS-SQRT-HIGH
+           PERFORM NARROW-SQRT-RANGE
+               UNTIL WKS-SQRT-LOW >= WKS-SQRT-HIGH
+           MOVE WKS-SQRT-LOW TO WKS-SQRT-CANDIDATE
+           MULTIPLY WKS-SQRT-CANDIDATE BY WKS-SQRT-CANDIDATE
+               GIVING WKS-SQRT-PRODUCT
+           IF WKS-SQRT-PRODUCT = WKS-NUMBER
+               MOVE "Y" TO WKS-SQUARE-SW
+           END-IF.
+
+       NARROW-SQRT-RANGE.
+           COMPUTE WKS-SQRT-MID =
+               (WKS-SQRT-LOW + WKS-SQRT-HIGH + 1) / 2
+           MULTIPLY WKS-SQRT-MID BY WKS-SQRT-MID
+               GIVING WKS-SQRT-PRODUCT
+           IF WKS-SQRT-PRODUCT > WKS-NUMBER
+               COMPUTE WKS-SQRT-HIGH = WKS-SQRT-MID - 1
+           ELSE
+               MOVE WKS-SQRT-MID TO WKS-SQRT-LOW
+           END-IF.
+
+      * Trial division bounded by sqrt(N), same as the square-root
+      * check above. This is still impractical for numbers near the
+      * top of the 38-digit range (tens of digits means a divisor
+      * search on the order of 10**19 in the worst case); a real fix
+      * would need a probabilistic test such as Miller-Rabin, which is
+      * a larger change than this pass covers.
+       CHECK-PRIME-NUMBER.
+           MOVE "Y" TO WKS-PRIME-SW
+           IF WKS-NUMBER < 2
+               MOVE "N" TO WKS-PRIME-SW
+           ELSE
+               MOVE 2 TO WKS-PRIME-DIVISOR
+               MOVE 0 TO WKS-PRIME-DIV-SQ
+               PERFORM TEST-NEXT-PRIME-DIVISOR
+                   UNTIL WKS-PRIME-DIV-SQ > WKS-NUMBER
+                      OR NOT WKS-IS-PRIME
+           END-IF.
+
+       TEST-NEXT-PRIME-DIVISOR.
+           MULTIPLY WKS-PRIME-DIVISOR BY WKS-PRIME-DIVISOR
+               GIVING WKS-PRIME-DIV-SQ
+           IF WKS-PRIME-DIV-SQ <= WKS-NUMBER
+               DIVIDE WKS-NUMBER BY WKS-PRIME-DIVISOR
+                   GIVING WKS-PRIME-QUOTIENT
+                   REMAINDER WKS-PRIME-REMAINDER
+               IF WKS-PRIME-REMAINDER = 0
+                   MOVE "N" TO WKS-PRIME-SW
+               ELSE
+                   ADD 1 TO WKS-PRIME-DIVISOR
+               END-IF
+           END-IF.
+
+       CHECK-PALINDROME-NUMBER.
+           MOVE WKS-NUMBER TO WKS-PAL-N
+           MOVE 0 TO WKS-PAL-REVERSED
+           PERFORM REVERSE-NEXT-DIGIT UNTIL WKS-PAL-N = 0
+           IF WKS-PAL-REVERSED = WKS-NUMBER
+               MOVE "Y" TO WKS-PAL-SW
+           ELSE
+               MOVE "N" TO WKS-PAL-SW
+           END-IF.
+
+       REVERSE-NEXT-DIGIT.
+           DIVIDE WKS-PAL-N BY 10 GIVING WKS-PAL-N
+               REMAINDER WKS-PAL-DIGIT
+           COMPUTE WKS-PAL-REVERSED =
+               WKS-PAL-REVERSED * 10 + WKS-PAL-DIGIT.
+
+      ******************************************************************
+      * Batch file mode, with checkpoint/restart.
+      ******************************************************************
+       BATCH-PROCESS.
+           MOVE 2 TO WKS-EXPONENTE
+           MOVE "N" TO WKS-TRACE-SW
+           MOVE 0 TO WKS-BATCH-COUNT
+           MOVE "N" TO WKS-RESUME-SW
+           PERFORM CHECK-BATCH-CHECKPOINT
+           OPEN INPUT HNBATCH-IN
+           IF WKS-BATIN-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir HNBATIN, codigo: "
+                   WKS-BATIN-STATUS
+           ELSE
+               IF WKS-RESUME-REQUESTED
+                   OPEN EXTEND HNBATCH-OUT
+               ELSE
+                   OPEN OUTPUT HNBATCH-OUT
+               END-IF
+               IF WKS-BATOUT-STATUS NOT = "00"
+                   DISPLAY "No se pudo abrir HNBATOUT, codigo: "
+                       WKS-BATOUT-STATUS
+                   CLOSE HNBATCH-IN
+               ELSE
+                   MOVE "N" TO WKS-EOF-SW
+                   READ HNBATCH-IN AT END MOVE "Y" TO WKS-EOF-SW
+                       END-READ
+                   IF WKS-RESUME-REQUESTED
+                       PERFORM SKIP-ALREADY-PROCESSED
+                           WKS-BATCH-COUNT TIMES
+                   END-IF
+                   PERFORM PROCESS-BATCH-RECORD UNTIL WKS-END-OF-FILE
+                   CLOSE HNBATCH-IN
+                   CLOSE HNBATCH-OUT
+                   MOVE "LOTE " TO WKS-CLEAR-MODE
+                   PERFORM CLEAR-CHECKPOINT
+                   DISPLAY "Lote procesado. Registros: "
+                       WKS-BATCH-COUNT
+               END-IF
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED.
+           IF NOT WKS-END-OF-FILE
+               READ HNBATCH-IN AT END MOVE "Y" TO WKS-EOF-SW END-READ
+           END-IF.
+
+      * HNBATCH-IN-RECORD arrives left-justified with trailing spaces
+      * (READ does not honor the FD's JUSTIFIED clause, and a same-size
+      * MOVE into WKS-NUMBER-ALPHA would not re-justify it either), so
+      * the significant text is sliced out by reference modification
+      * before it is moved into the right-justified alpha field - only
+      * then does JUSTIFIED RIGHT pad it correctly on the left.
+       PROCESS-BATCH-RECORD.
+           PERFORM MEASURE-BATCH-RECORD-LENGTH
+           MOVE SPACES TO WKS-NUMBER-ALPHA
+           IF WKS-BATCH-LEN > 0
+               MOVE HNBATCH-IN-RECORD(1:WKS-BATCH-LEN) TO
+                   WKS-NUMBER-ALPHA
+           END-IF
+           INSPECT WKS-NUMBER-ALPHA REPLACING LEADING SPACE BY ZERO
+           PERFORM CHECK-NUMERIC-FIELD
+           MOVE SPACES TO HNBATCH-OUT-RECORD
+           IF WKS-INPUT-VALID
+               MOVE WKS-NUMBER-ALPHA TO WKS-NUMBER
                MOVE WKS-NUMBER TO WKS-N
-               PERFORM CALC-HAPPY-NUMBER-1 UNTIL WKS-N = 89 OR = 1
+               MOVE 0 TO WKS-ITERACIONES
+               PERFORM CALC-HAPPY-NUMBER-1 UNTIL WKS-N = 89 OR WKS-N = 1
+               MOVE WKS-NUMBER TO HNBOUT-NUMBER
                IF WKS-N = 1
-                   DISPLAY "------ El numero es feliz!! ------------"
+                   MOVE "HAPPY" TO HNBOUT-VERDICT
+                   MOVE "HAPPY" TO WKS-VERDICT-TEXT
+               ELSE
+                   MOVE "NOT-HAPPY" TO HNBOUT-VERDICT
+                   MOVE "NOT-HAPPY" TO WKS-VERDICT-TEXT
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               MOVE ZERO TO HNBOUT-NUMBER
+               MOVE "INVALIDO" TO HNBOUT-VERDICT
+           END-IF
+           WRITE HNBATCH-OUT-RECORD
+           ADD 1 TO WKS-BATCH-COUNT
+           PERFORM WRITE-BATCH-CHECKPOINT
+           READ HNBATCH-IN AT END MOVE "Y" TO WKS-EOF-SW END-READ.
+
+      * Finds the length of the significant (non-blank) text in the
+      * left-justified batch record by walking back from the end.
+       MEASURE-BATCH-RECORD-LENGTH.
+           MOVE 38 TO WKS-BATCH-LEN
+           PERFORM TRIM-TRAILING-BATCH-SPACE
+               UNTIL WKS-BATCH-LEN = 0
+                  OR HNBATCH-IN-RECORD(WKS-BATCH-LEN:1) NOT = SPACE.
+
+       TRIM-TRAILING-BATCH-SPACE.
+           SUBTRACT 1 FROM WKS-BATCH-LEN.
+
+      ******************************************************************
+      * Checkpoint/restart support, shared by batch and range runs.
+      ******************************************************************
+       CHECK-BATCH-CHECKPOINT.
+           MOVE "N" TO WKS-RESUME-SW
+           OPEN INPUT HNCHKPT-FILE
+           IF WKS-CHKPT-STATUS = "00"
+               READ HNCHKPT-FILE
+                   NOT AT END
+                       IF HNCHK-MODE = "LOTE "
+                           DISPLAY "Punto de reanudacion en registro "
+                               HNCHK-COUNT
+                           DISPLAY "Continuar desde ahi? (S/N): "
+                           ACCEPT WKS-RESUME-REPLY
+                           IF WKS-RESUME-REPLY = "S" OR "s"
+                               MOVE "Y" TO WKS-RESUME-SW
+                               MOVE HNCHK-COUNT TO WKS-BATCH-COUNT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE HNCHKPT-FILE
+           ELSE
+               CLOSE HNCHKPT-FILE
+           END-IF.
+
+      * Only overwrites the shared checkpoint record when it is empty
+      * or already belongs to this mode, so a periodic batch write does
+      * not clobber a still-pending range checkpoint (mirrors the
+      * mode check in CLEAR-CHECKPOINT).
+       WRITE-BATCH-CHECKPOINT.
+           PERFORM READ-CHECKPOINT-RECORD
+           IF HNCHK-MODE = SPACES OR HNCHK-MODE = "LOTE "
+               MOVE SPACES TO HNCHKPT-RECORD
+               MOVE "LOTE " TO HNCHK-MODE
+               MOVE WKS-NUMBER TO HNCHK-LAST-VALUE
+               MOVE WKS-BATCH-COUNT TO HNCHK-COUNT
+               OPEN OUTPUT HNCHKPT-FILE
+               IF WKS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "No se pudo escribir HNCHKPT, codigo: "
+                       WKS-CHKPT-STATUS
                ELSE
-                   DISPLAY "------ El numero no es feliz -----------"
-           ELSE IF WKS-OPTION = 2
-               DISPLAY "Adios..."
+                   WRITE HNCHKPT-RECORD
+                   CLOSE HNCHKPT-FILE
+               END-IF
+           END-IF.
+
+       CHECK-RANGE-CHECKPOINT.
+           MOVE "N" TO WKS-RESUME-SW
+           OPEN INPUT HNCHKPT-FILE
+           IF WKS-CHKPT-STATUS = "00"
+               READ HNCHKPT-FILE
+                   NOT AT END
+                       IF HNCHK-MODE = "RANGO"
+                           DISPLAY "Punto de reanudacion en numero "
+                               HNCHK-LAST-VALUE
+                           DISPLAY "Continuar desde ahi? (S/N): "
+                           ACCEPT WKS-RESUME-REPLY
+                           IF WKS-RESUME-REPLY = "S" OR "s"
+                               MOVE "Y" TO WKS-RESUME-SW
+                               COMPUTE WKS-RANGE-START =
+                                   HNCHK-LAST-VALUE + 1
+                               DISPLAY "Reanudando desde el numero "
+                                   WKS-RANGE-START
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE HNCHKPT-FILE
            ELSE
-               DISPLAY "Opcion no valida".
+               CLOSE HNCHKPT-FILE
+           END-IF
+           MOVE WKS-RANGE-START TO WKS-RANGE-CURRENT.
 
+      * Same ownership check as WRITE-BATCH-CHECKPOINT, so a periodic
+      * range write does not clobber a still-pending batch checkpoint.
+       WRITE-RANGE-CHECKPOINT.
+           PERFORM READ-CHECKPOINT-RECORD
+           IF HNCHK-MODE = SPACES OR HNCHK-MODE = "RANGO"
+               MOVE SPACES TO HNCHKPT-RECORD
+               MOVE "RANGO" TO HNCHK-MODE
+               MOVE WKS-RANGE-CURRENT TO HNCHK-LAST-VALUE
+               MOVE WKS-COUNT-TOTAL TO HNCHK-COUNT
+               OPEN OUTPUT HNCHKPT-FILE
+               IF WKS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "No se pudo escribir HNCHKPT, codigo: "
+                       WKS-CHKPT-STATUS
+               ELSE
+                   WRITE HNCHKPT-RECORD
+                   CLOSE HNCHKPT-FILE
+               END-IF
+           END-IF.
+
+      * Reads the current checkpoint record (or defaults it to spaces
+      * if the file is empty/missing) without regard to mode, so
+      * callers can inspect HNCHK-MODE before deciding whether to
+      * write or clear it.
+       READ-CHECKPOINT-RECORD.
+           OPEN INPUT HNCHKPT-FILE
+           IF WKS-CHKPT-STATUS = "00"
+               READ HNCHKPT-FILE
+                   AT END MOVE SPACES TO HNCHKPT-RECORD
+               END-READ
+               CLOSE HNCHKPT-FILE
+           ELSE
+               CLOSE HNCHKPT-FILE
+               MOVE SPACES TO HNCHKPT-RECORD
+           END-IF.
+
+      * Only clears the checkpoint record when it belongs to the mode
+      * (WKS-CLEAR-MODE) the caller just finished, so a completed
+      * batch run does not wipe a still-pending range resume point,
+      * or vice versa.
+       CLEAR-CHECKPOINT.
+           PERFORM READ-CHECKPOINT-RECORD
+           IF HNCHK-MODE = WKS-CLEAR-MODE
+               MOVE SPACES TO HNCHKPT-RECORD
+               MOVE 0 TO HNCHK-LAST-VALUE
+               MOVE 0 TO HNCHK-COUNT
+               OPEN OUTPUT HNCHKPT-FILE
+               IF WKS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "No se pudo escribir HNCHKPT, codigo: "
+                       WKS-CHKPT-STATUS
+               ELSE
+                   WRITE HNCHKPT-RECORD
+                   CLOSE HNCHKPT-FILE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * Export accumulated results to a headered report file.
+      ******************************************************************
+       EXPORT-REPORT.
+           IF WKS-RESULTS-COUNT = 0
+               DISPLAY "No hay resultados acumulados para exportar."
+           ELSE
+               OPEN OUTPUT HNREPORT-FILE
+               IF WKS-REPORT-STATUS NOT = "00"
+                   DISPLAY "No se pudo abrir HNREPORT, codigo: "
+                       WKS-REPORT-STATUS
+               ELSE
+                   PERFORM WRITE-REPORT-HEADER
+                   MOVE 1 TO WKS-REPORT-IDX
+                   PERFORM WRITE-REPORT-LINE WKS-RESULTS-COUNT TIMES
+                   CLOSE HNREPORT-FILE
+                   DISPLAY "Reporte exportado a HNREPORT."
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WKS-REPORT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO HNREPORT-RECORD
+           STRING "REPORTE DE NUMEROS FELICES  FECHA: " DELIMITED BY
+               SIZE WKS-REPORT-DATE DELIMITED BY SIZE
+               INTO HNREPORT-RECORD
+           WRITE HNREPORT-RECORD
+           MOVE SPACES TO HNREPORT-RECORD
+           WRITE HNREPORT-RECORD
+           MOVE "NUMERO                          VEREDICTO    EXP"
+               TO HNREPORT-RECORD
+           WRITE HNREPORT-RECORD
+           MOVE ALL "-" TO HNREPORT-RECORD
+           WRITE HNREPORT-RECORD.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO HNREPORT-RECORD
+           MOVE WKS-RES-NUMBER(WKS-REPORT-IDX) TO HNRPT-NUMBER
+           MOVE WKS-RES-VERDICT(WKS-REPORT-IDX) TO HNRPT-VERDICT
+           MOVE WKS-RES-ITERATIONS(WKS-REPORT-IDX) TO HNRPT-ITER
+           MOVE WKS-RES-EXPONENT(WKS-REPORT-IDX) TO HNRPT-EXPONENT
+           WRITE HNREPORT-RECORD
+           ADD 1 TO WKS-REPORT-IDX.
+
+       ADD-RESULT-TO-TABLE.
+           IF WKS-RESULTS-COUNT < 100
+               ADD 1 TO WKS-RESULTS-COUNT
+               MOVE WKS-NUMBER TO WKS-RES-NUMBER(WKS-RESULTS-COUNT)
+               MOVE WKS-VERDICT-TEXT
+                   TO WKS-RES-VERDICT(WKS-RESULTS-COUNT)
+               MOVE WKS-ITERACIONES
+                   TO WKS-RES-ITERATIONS(WKS-RESULTS-COUNT)
+               MOVE WKS-EXPONENTE
+                   TO WKS-RES-EXPONENT(WKS-RESULTS-COUNT)
+           ELSE
+               DISPLAY "Tabla de resultados llena, no se acumulo."
+           END-IF.
+
+      ******************************************************************
+      * Audit log of every completed interactive check. Records the
+      * exponent in effect so a narcissistic-cycle check (exponent not
+      * 2) isn't indistinguishable from a classic happy-number check.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO HNAUDIT-RECORD
+           MOVE WKS-NUMBER TO HNAUD-NUMBER
+           MOVE WKS-VERDICT-TEXT TO HNAUD-VERDICT
+           ACCEPT HNAUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WKS-TIME-FULL FROM TIME
+           DIVIDE WKS-TIME-FULL BY 100 GIVING HNAUD-TIME
+           MOVE WKS-USER-ID TO HNAUD-USER
+           MOVE WKS-EXPONENTE TO HNAUD-EXPONENT
+           WRITE HNAUDIT-RECORD.
+
+      ******************************************************************
+      * Validated numeric entry, reprompts on bad input.
+      ******************************************************************
+       VALIDATE-NUMBER-ENTRY.
+           MOVE "N" TO WKS-VALID-SW
+           PERFORM UNTIL WKS-INPUT-VALID
+               DISPLAY WKS-PROMPT-MSG
+               MOVE SPACES TO WKS-NUMBER-ALPHA
+               ACCEPT WKS-NUMBER-ALPHA
+               INSPECT WKS-NUMBER-ALPHA REPLACING LEADING SPACE BY
+                   ZERO
+               PERFORM CHECK-NUMERIC-FIELD
+               IF WKS-INPUT-VALID
+                   MOVE WKS-NUMBER-ALPHA TO WKS-NUMBER
+               ELSE
+                   DISPLAY "Entrada invalida, ingresa solo digitos"
+               END-IF
+           END-PERFORM.
+
+      * Same numeric-entry validation as VALIDATE-NUMBER-ENTRY, but
+      * stores into WKS-EXPONENTE and clamps to the supported range
+      * instead of prompting for a fresh value.
+       VALIDATE-EXPONENT-ENTRY.
+           MOVE "N" TO WKS-VALID-SW
+           PERFORM UNTIL WKS-INPUT-VALID
+               DISPLAY WKS-PROMPT-MSG
+               MOVE SPACES TO WKS-NUMBER-ALPHA
+               ACCEPT WKS-NUMBER-ALPHA
+               INSPECT WKS-NUMBER-ALPHA REPLACING LEADING SPACE BY
+                   ZERO
+               PERFORM CHECK-NUMERIC-FIELD
+               IF WKS-INPUT-VALID
+                   MOVE WKS-NUMBER-ALPHA TO WKS-EXPONENTE
+               ELSE
+                   DISPLAY "Entrada invalida, ingresa solo digitos"
+               END-IF
+           END-PERFORM
+           IF WKS-EXPONENTE < 2 OR WKS-EXPONENTE > 9
+               MOVE 2 TO WKS-EXPONENTE
+           END-IF.
+
+      * Shared numeric-entry check: non-numeric or zero fails.
+       CHECK-NUMERIC-FIELD.
+           MOVE "N" TO WKS-VALID-SW
+           IF WKS-NUMBER-ALPHA IS NUMERIC
+                   AND WKS-NUMBER-ALPHA NOT = ZERO
+               MOVE "Y" TO WKS-VALID-SW
+           END-IF.
+
+      ******************************************************************
+      * Core happy-number chain: digit-power trace display and
+      * iteration count for interactive checks, backed by the
+      * digit-power-sum results cache.
+      ******************************************************************
        CALC-HAPPY-NUMBER-1.
            MOVE 0 TO WKS-SUM
-           PERFORM CALC-HAPPY-NUMBER-2 UNTIL WKS-N = 0
+           MOVE WKS-N TO WKS-STEP-INPUT
+           PERFORM LOOKUP-CACHE-RECORD
+           IF CACHE-RECORD-FOUND
+               MOVE HNCACHE-RESULT TO WKS-SUM
+           ELSE
+               PERFORM CALC-HAPPY-NUMBER-2 UNTIL WKS-N = 0
+               PERFORM STORE-CACHE-RECORD
+           END-IF
+           ADD 1 TO WKS-ITERACIONES
+           IF WKS-TRACE-ON
+               DISPLAY "  Paso " WKS-ITERACIONES ": " WKS-STEP-INPUT
+                   " -> " WKS-SUM
+           END-IF
            MOVE WKS-SUM TO WKS-N.
 
        CALC-HAPPY-NUMBER-2.
            DIVIDE WKS-N BY 10 GIVING WKS-N REMAINDER WKS-DIG
-           MULTIPLY WKS-DIG BY WKS-DIG GIVING WKS-POTENCIA
+           PERFORM COMPUTE-DIGIT-POWER
            ADD WKS-POTENCIA TO WKS-SUM.
 
+       COMPUTE-DIGIT-POWER.
+           MOVE 1 TO WKS-POTENCIA
+           PERFORM COMPUTE-DIGIT-POWER-STEP WKS-EXPONENTE TIMES.
+
+       COMPUTE-DIGIT-POWER-STEP.
+           MULTIPLY WKS-DIG BY WKS-POTENCIA.
+
+       LOOKUP-CACHE-RECORD.
+           MOVE WKS-STEP-INPUT TO HNCACHE-NUMBER
+           MOVE WKS-EXPONENTE TO HNCACHE-EXPONENT
+           MOVE "N" TO WKS-CACHE-FOUND-SW
+           READ HNCACHE-FILE
+               INVALID KEY MOVE "N" TO WKS-CACHE-FOUND-SW
+               NOT INVALID KEY MOVE "Y" TO WKS-CACHE-FOUND-SW
+           END-READ.
+
+       STORE-CACHE-RECORD.
+           MOVE WKS-STEP-INPUT TO HNCACHE-NUMBER
+           MOVE WKS-EXPONENTE TO HNCACHE-EXPONENT
+           MOVE WKS-SUM TO HNCACHE-RESULT
+           WRITE HNCACHE-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE.
+
 
        END PROGRAM HappyNumbers.
